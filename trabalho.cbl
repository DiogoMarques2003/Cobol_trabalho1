@@ -12,18 +12,34 @@
       *    Arquivo clientes
            SELECT OPTIONAL arquivo-cliente
            ASSIGN to "clientes.dat"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS registo-cliente-id.
       *    Arquivo produtos
-           SELECT OPTIONAL arquivo-produto 
+           SELECT OPTIONAL arquivo-produto
            ASSIGN TO "produtos.dat"
-           ORGANIZATION IS SEQUENTIAL.
-      *    Arquivo faturas   
-           SELECT OPTIONAL arquivo-fatura 
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS registo-produto-id.
+      *    Arquivo faturas
+           SELECT OPTIONAL arquivo-fatura
            ASSIGN TO "faturas.dat"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS registo-fatura-id.
       *    Arquivo produtos da fatura
            select OPTIONAL arquivo-produto-fatura
            assign to "produto-fatura.dat"
+           organization is INDEXED
+           access mode is DYNAMIC
+           record key is registo-produto-fatura-chave.
+      *    Arquivo de auditoria (alteracoes/eliminacoes)
+           select OPTIONAL arquivo-auditoria
+           assign to "auditoria.dat"
+           organization is SEQUENTIAL.
+      *    Arquivo de entradas de stock (receção de mercadoria)
+           select OPTIONAL arquivo-entrada-stock
+           assign to "entradas-stock.dat"
            organization is SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -44,7 +60,8 @@
               88 marmelada value "m" "M".
               88 licor value "l" "L".
            05 registo-produto-stock pic 9(3).
-           05 registo-produto-descricao pic x(50).    
+           05 registo-produto-preco pic 9(5)v99.
+           05 registo-produto-descricao pic x(50).
        fd  arquivo-fatura.
        01  registo-fatura.
            05 registo-fatura-id pic 99.
@@ -52,15 +69,34 @@
            05 registo-fatura-mes pic 99.
            05 registo-fatura-ano pic 9999.
            05 registo-fatura-id-cliente pic 99.
-           05 registo-fatura-n-produtos pic 9.
+           05 registo-fatura-n-produtos pic 99.
+           05 registo-fatura-valor-total pic 9(9)v99.
            05 registo-fatura-descricao pic x(50).
        fd  arquivo-produto-fatura.
        01  registo-produto-fatura.
-           05 registo-produto-fatura-id pic 99.
-           05 registo-produto-fatura-id-id pic 99.
+           05 registo-produto-fatura-chave.
+              10 registo-produto-fatura-id pic 99.
+              10 registo-produto-fatura-id-id pic 99.
            05 registo-produto-fatura-id-prod pic 99.
            05 registo-produto-fatura-qt-prod pic 99.
-           
+       fd  arquivo-auditoria.
+       01  registo-auditoria.
+           05 registo-auditoria-tabela pic x(10).
+           05 registo-auditoria-id pic 99.
+           05 registo-auditoria-operador pic x(30).
+           05 registo-auditoria-data pic 9(8).
+           05 registo-auditoria-hora pic 9(8).
+           05 registo-auditoria-valor-antigo pic x(200).
+           05 registo-auditoria-valor-novo pic x(200).
+       fd  arquivo-entrada-stock.
+       01  registo-entrada-stock.
+           05 registo-entrada-id-produto pic 99.
+           05 registo-entrada-quantidade pic 9(3).
+           05 registo-entrada-fornecedor pic x(50).
+           05 registo-entrada-dia pic 99.
+           05 registo-entrada-mes pic 99.
+           05 registo-entrada-ano pic 9999.
+
        WORKING-STORAGE SECTION.
       *Variavel para ele dizer se quer introduzir mais dados ou voltar para o menu principal
        01  opcao_continuar pic x value space.
@@ -68,25 +104,26 @@
            88 nao value "n" "N".
       *Estrutura da tabela
        01  tabela.
-         02 clientes occurs 10 times.
+         02 clientes occurs 99 times.
            03 id-cliente pic 99.
            03 nome-cliente pic x(50).
            03 morada-cliente pic x(50).
            03 telefone-cliente pic x(12).
            03 nif-cliente pic 9(9).
            03 descricao-cliente pic x(50).
-         02 faturas occurs 10 times.
+         02 faturas occurs 99 times.
            03 id-fatura pic 99.
            03 dia-fatura pic 99.
            03 mes-fatura pic 99.
            03 ano-fatura pic 9999.
            03 id-cliente-fatura pic 99.
-           03 n-produtos-fatura pic 9.
-           03 produtos occurs 5 times indexed by x.
+           03 n-produtos-fatura pic 99.
+           03 produtos occurs 20 times indexed by x.
             04 id-produtos-fatura pic 99.
             04 quantidade-produto-fatura pic 99.
+           03 valor-total-fatura pic 9(9)v99.
            03 descricao-fatura pic x(50).
-         02 produtos occurs 10 times.
+         02 produtos occurs 99 times.
            03 id-produto pic 99.
            03 nome-produto pic x(50).
            03 tipo-produto pic x(50).
@@ -94,6 +131,7 @@
               88 marmelada value "m" "M".
               88 licor value "l" "L".
            03 stock-produto pic 9(3).
+           03 preco-produto pic 9(5)v99.
            03 descricao-produto pic x(50).
       *Variavel para guardar o id dos produtos que temos de alterar/apagar
        77  procurar pic 99 value zero.
@@ -119,10 +157,63 @@
        77  z pic 99 value zero.
       *variavel para ver se ja lemos todos os dados dos ficheiros
        77  final-arquivo pic x.
+      *variavel do limite de stock usado no relatorio de stock baixo
+       77  limite-stock pic 9(3) value zero.
+      *nome de quem esta a operar o sistema, usado na auditoria
+       77  operador-atual pic x(30) value spaces.
+      *indica se os dados foram carregados ou alterados nesta sessao,
+      *para so fazer o auto-guardar na saida se houver algo para guardar
+       77  dados-alterados pic 9 value zero.
+      *campos usados para preencher um registo de auditoria
+       77  audit-tabela pic x(10).
+       77  audit-id pic 99.
+       77  audit-valor-antigo pic x(200).
+       77  audit-valor-novo pic x(200).
+      *campos usados para copiar os ficheiros de dados para backup
+       77  backup-sufixo pic x(8).
+       77  backup-nome-destino pic x(40).
+       77  backup-retorno pic 9(9) comp-5.
+      *campos usados no relatorio de vendas por tipo/periodo
+       77  periodo-mes-ini pic 99.
+       77  periodo-ano-ini pic 9999.
+       77  periodo-mes-fim pic 99.
+       77  periodo-ano-fim pic 9999.
+       77  periodo-data-ini pic 9(6).
+       77  periodo-data-fim pic 9(6).
+       77  periodo-data-fatura pic 9(6).
+       77  total-qt-compota pic 9(7).
+       77  total-qt-marmelada pic 9(7).
+       77  total-qt-licor pic 9(7).
+      *campos usados no extrato de um cliente
+       77  cliente-extrato pic 99 value zero.
+       77  extrato-encontrado pic 9 value zero.
+      *campos usados para validar o digito de controlo do NIF
+       77  nif-verificar pic 9(9) value zero.
+       77  nif-verificar-digito redefines nif-verificar
+           pic 9 occurs 9.
+       77  nif-valido pic 9 value zero.
+       77  nif-soma pic 9(4) value zero.
+       77  nif-quociente pic 9(4) value zero.
+       77  nif-resto pic 99 value zero.
+       77  nif-digito-controlo pic 9 value zero.
+      *campos editados para registar valores monetarios legiveis na auditoria
+       77  audit-preco-edit pic ZZZZ9.99.
+       77  audit-valor-total-edit pic ZZZZZZZZ9.99.
+      *campos usados no auto-guardar/checkpoint periodico
+       77  contador-checkpoint pic 9 value zero.
+      *campos usados na entrada de stock de um fornecedor
+       77  entrada-id-produto pic 99 value zero.
+       77  entrada-quantidade pic 9(3) value zero.
+       77  entrada-fornecedor pic x(50) value spaces.
+       77  entrada-dia pic 99 value zero.
+       77  entrada-mes pic 99 value zero.
+       77  entrada-ano pic 9999 value zero.
        PROCEDURE DIVISION.
-           perform menu until termina = 1
+           display "Nome do operador: ".
+           accept operador-atual.
+           perform menu-principal until termina = 1
            STOP RUN.
-       menu.
+       menu-principal.
            display "Menu".
            display "1. Introduzir".
            display "2. Consultar".
@@ -151,6 +242,9 @@
                when opcao = 7
                     perform ler-dados
                when opcao = 0
+                   if dados-alterados = 1
+                      perform auto-guardar-dados
+                   end-if
                    move 1 to termina
                when other
                    display "Opcao invalida"
@@ -163,28 +257,34 @@
            display "1 - Clientes"
            display "2 - Produtos"
            display "3 - Faturas"
+           display "4 - Entrada de stock"
            display "0 - Cancelar"
            display "Quer introduzir o que: "
            accept opcao
            display "-----------------".
            evaluate true
                when opcao = 1
-                   if indice_cliente = 10 then
+                   if indice_cliente = 99 then
                        display "Limite atingido pela tabela"
                    else
                        perform introduzir-c
                when opcao = 2
-                   if indice_produtos = 10 then
+                   if indice_produtos = 99 then
                        display "Limite atingido pela tabela"
                    else
                        perform introduzir-p
                when opcao = 3
-                   if indice_faturas = 10 then
+                   if indice_faturas = 99 then
                        display "Limite atingido pela tabela"
                    else
                        perform introduzir-f
+               when opcao = 4
+                   if indice_produtos = 0
+                       display "A tabela produtos esta vazia"
+                   else
+                       perform entrada-stock
                 when opcao = 0
-                   perform menu
+                   perform menu-principal
                when other
                    display "opcao invalida"
            end-evaluate.
@@ -195,6 +295,8 @@
            display "1 - Clientes"
            display "2 - Produtos"
            display "3 - Faturas"
+           display "4 - Relatorio de stock baixo"
+           display "5 - Relatorio de vendas por tipo/periodo"
            display "0 - Cancelar"
            display "Quer consultar o que: "
            accept opcao
@@ -234,19 +336,19 @@
                     if indice_faturas = 0
                        display "A tabela faturas esta vazia"
                     else
-                    move 0 to apagados
-                     perform varying indice from 1 by 1 until indice >
-                        indice_faturas
-                        if descricao-fatura(indice) not equal to
-                        "apagado"
-                        add 1 to apagados
-                     end-perform
-                     if apagados > 0
-                        perform consultar-f
-                     else
-                       display "A tabela faturas esta vazia"
+                       perform menu-consultar-faturas
+                when opcao = 4
+                    if indice_produtos = 0
+                        display "A tabela produtos esta vazia"
+                    else
+                        perform relatorio-stock-baixo
+                when opcao = 5
+                    if indice_faturas = 0
+                        display "A tabela faturas esta vazia"
+                    else
+                        perform relatorio-vendas-tipo
                 when opcao = 0
-                   perform menu
+                   perform menu-principal
                when other
                    display "opcao invalida"
            end-evaluate.
@@ -278,7 +380,7 @@
                     else
                         perform alterar-f
                 when opcao = 0
-                   perform menu
+                   perform menu-principal
                when other
                    display "opcao invalida"
            end-evaluate.
@@ -310,7 +412,7 @@
                     else
                         perform eliminar-f
                 when opcao = 0
-                   perform menu
+                   perform menu-principal
                when other
                    display "opcao invalida"
            end-evaluate.
@@ -370,12 +472,13 @@
                        else
                            display "Nao existe nenhuma fatura apgada"
                 when opcao = 0
-                   perform menu
+                   perform menu-principal
                when other
                    display "opcao invalida"
            end-evaluate.
 
        introduzir-c.
+           move 1 to dados-alterados.
            add 1 to indice_cliente.
            move indice_cliente to id-cliente(indice_cliente).
            display "-----------------".
@@ -388,6 +491,15 @@
            accept telefone-cliente(indice_cliente).
            display "Escreva o NIF do cliente: ".
            accept nif-cliente(indice_cliente).
+           move nif-cliente(indice_cliente) to nif-verificar.
+           perform validar-nif.
+           perform until nif-valido = 1
+              display "Erro - NIF invalido"
+              display "Volta a introduzir o NIF do cliente: "
+              accept nif-cliente(indice_cliente)
+              move nif-cliente(indice_cliente) to nif-verificar
+              perform validar-nif
+           end-perform.
            move space to descricao-cliente(indice_cliente).
            display "Queres introduzir mais algum cliente?(S/N)".
            accept opcao_continuar.
@@ -405,6 +517,7 @@
            display "-----------------".
 
        introduzir-p.
+           move 1 to dados-alterados.
            add 1 to indice_produtos.
            move indice_produtos to id-produto(indice_produtos).
            display "-----------------".
@@ -425,6 +538,8 @@
            end-perform.
            display "Qual e o stock do produto?: ".
            accept stock-produto(indice_produtos).
+           display "Qual e o preco do produto?: ".
+           accept preco-produto(indice_produtos).
            move space to descricao-produto(indice_produtos).
            display "Queres introduzir mais algum produto?(S/N)".
            accept opcao_continuar.
@@ -442,6 +557,7 @@
            display "-----------------".
 
        introduzir-f.
+           move 1 to dados-alterados.
            add 1 to indice_faturas.
            move indice_faturas to id-fatura(indice_faturas)
            display "-----------------".
@@ -456,7 +572,7 @@
               accept dia-fatura(indice_faturas)
               if dia-fatura(indice_faturas) equal to 0
                 compute indice_faturas = indice_faturas - 1
-                perform menu
+                perform menu-principal
            end-perform.
            display "Escreva o mes da fatura: ".
            accept mes-fatura(indice_faturas).
@@ -468,7 +584,7 @@
               accept mes-fatura(indice_faturas)
               if mes-fatura(indice_faturas) equal to 0
                 compute indice_faturas = indice_faturas - 1
-                perform menu
+                perform menu-principal
            END-PERFORM.
            display "Escreva o ano da fatura: ".
            accept ano-fatura(indice_faturas).
@@ -480,7 +596,7 @@
               accept ano-fatura(indice_faturas)
               if ano-fatura(indice_faturas) equal to 0
                 compute indice_faturas = indice_faturas - 1
-                perform menu
+                perform menu-principal
            END-PERFORM.
            display "Qual e o id do cliente?: ".
            accept id-cliente-fatura(indice_faturas)
@@ -493,21 +609,22 @@
               accept id-cliente-fatura(indice_faturas)
               if id-cliente-fatura(indice_faturas) equal to 0
                 compute indice_faturas = indice_faturas - 1
-                perform menu
+                perform menu-principal
            end-perform.
            display "Quantos produtos a fatura tem: ".
            accept quant_produtos.
-           perform until (quant_produtos >= 1 and quant_produtos <= 5)
-              display "Erro - Quantidade de produtos invalida(1-5)."
+           perform until (quant_produtos >= 1 and quant_produtos <= 20)
+              display "Erro - Quantidade de produtos invalida(1-20)."
               display "Envia 0 para cancelar a introducao da fatura"
               display "Volta a introduzir a quantidade de produtos que"
     -        " fatura vai ter:"
               accept quant_produtos
               if quant_produtos equal to 0
                 compute indice_faturas = indice_faturas - 1
-                perform menu
+                perform menu-principal
            end-perform.
            move quant_produtos to n-produtos-fatura(indice_faturas).
+           move zero to valor-total-fatura(indice_faturas).
            perform varying x from 1 by 1 until x > quant_produtos
               display "Qual e o id do produto?: "
               accept id-produtos-fatura(indice_faturas,x)
@@ -520,7 +637,7 @@
                  accept id-produtos-fatura(indice_faturas,x)
                  if id-produtos-fatura(indice_faturas,x) equal to 0
                     compute indice_faturas = indice_faturas - 1
-                    perform menu
+                    perform menu-principal
               end-perform
               display "Qual e a quantidade do produto): "
               accept quantidade-produto-fatura(indice_faturas,x)
@@ -536,14 +653,23 @@
                  if quantidade-produto-fatura(indice_faturas,x)
                     equal to 0
                     compute indice_faturas = indice_faturas - 1
-                    perform menu
+                    perform menu-principal
               end-perform
               compute stock-produto(id-produtos-fatura
               (indice_faturas,x)) = stock-produto(id-produtos-fatura
               (indice_faturas,x)) - quantidade-produto-fatura
               (indice_faturas,x)
+              compute valor-total-fatura(indice_faturas) =
+              valor-total-fatura(indice_faturas) +
+              (preco-produto(id-produtos-fatura(indice_faturas,x)) *
+              quantidade-produto-fatura(indice_faturas,x))
            end-perform.
            move space to descricao-produto(indice_produtos).
+           add 1 to contador-checkpoint.
+           if contador-checkpoint >= 3
+              perform auto-guardar-dados
+              move zero to contador-checkpoint
+           end-if.
             display "Queres introduzir mais alguma fatura?(S/N)".
            accept opcao_continuar.
            perform until (opcao_continuar = "S" or
@@ -558,6 +684,86 @@
               perform introduzir-f
            end-if.
 
+       entrada-stock.
+           move 1 to dados-alterados.
+           display "-----------------".
+           display "Qual e o id do produto: ".
+           accept entrada-id-produto.
+           perform until (entrada-id-produto <= indice_produtos and
+                descricao-produto(entrada-id-produto) not equal to
+                "apagado")
+              display "Esse produto nao existe ou foi apagado"
+              display "Se quiseres cancelar escreve 0"
+              display "volta a introduzir outro id de produto: "
+              accept entrada-id-produto
+              if entrada-id-produto equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           display "Qual e a quantidade recebida: ".
+           accept entrada-quantidade.
+           perform until (entrada-quantidade > 0 and
+                stock-produto(entrada-id-produto) + entrada-quantidade
+                <= 999)
+              display "Quantidade invalida ou o stock resultante"
+              "excede o maximo (999)"
+              display "envia 0 para cancelar"
+              display "Qual e a quantidade recebida?: "
+              accept entrada-quantidade
+              if entrada-quantidade equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           display "Nota do fornecedor: ".
+           accept entrada-fornecedor.
+           display "Dia da entrada: ".
+           accept entrada-dia.
+           perform until (entrada-dia > 0 and entrada-dia < 32)
+              display "Introduziste um dia invalido"
+              display "envia 0 para cancelar"
+              display "Qual e o dia da entrada?: "
+              accept entrada-dia
+              if entrada-dia equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           display "Mes da entrada: ".
+           accept entrada-mes.
+           perform until (entrada-mes > 0 and entrada-mes < 13)
+              display "O mes que introduziste nao existe"
+              display "envia 0 para cancelar"
+              display "Qual e o mes da entrada?: "
+              accept entrada-mes
+              if entrada-mes equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           display "Ano da entrada: ".
+           accept entrada-ano.
+           perform until (entrada-ano > 2009 and entrada-ano < 2031)
+              display "O ano que introduziste nao existe"
+              display "envia 0 para cancelar"
+              display "Qual e o ano da entrada?: "
+              accept entrada-ano
+              if entrada-ano equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           compute stock-produto(entrada-id-produto) =
+              stock-produto(entrada-id-produto) + entrada-quantidade.
+           move entrada-id-produto to registo-entrada-id-produto.
+           move entrada-quantidade to registo-entrada-quantidade.
+           move entrada-fornecedor to registo-entrada-fornecedor.
+           move entrada-dia to registo-entrada-dia.
+           move entrada-mes to registo-entrada-mes.
+           move entrada-ano to registo-entrada-ano.
+           open extend arquivo-entrada-stock.
+           write registo-entrada-stock.
+           close arquivo-entrada-stock.
+           display "Stock atualizado: " stock-produto
+              (entrada-id-produto).
+           display "-----------------".
+
        consultar-c.
            display "-----------------".
            display "Dados dos clientes: ".
@@ -582,9 +788,107 @@
                 display "Nome do produto: " nome-produto(indice)
                 display "Tipo de produto: " tipo-produto(indice)
                 display "Stock do produto: " stock-produto(indice)
+                move preco-produto(indice) to audit-preco-edit
+                display "Preco do produto: " audit-preco-edit
                 display "-----------------"
            end-perform.
 
+       relatorio-stock-baixo.
+           display "-----------------".
+           display "A partir de que stock consideras stock baixo?: ".
+           accept limite-stock.
+           display "-----------------".
+           display "Compotas com stock baixo: ".
+           perform varying indice from 1 by 1 until indice >
+                indice_produtos
+                if (descricao-produto(indice) not equal to "apagado")
+                and (tipo-produto(indice) = "c" or
+                tipo-produto(indice) = "C") and stock-produto(indice)
+                < limite-stock
+                display "Id: " id-produto(indice)
+                ", Nome: " nome-produto(indice)
+                ", Stock: " stock-produto(indice)
+           end-perform.
+           display "-----------------".
+           display "Marmeladas com stock baixo: ".
+           perform varying indice from 1 by 1 until indice >
+                indice_produtos
+                if (descricao-produto(indice) not equal to "apagado")
+                and (tipo-produto(indice) = "m" or
+                tipo-produto(indice) = "M") and stock-produto(indice)
+                < limite-stock
+                display "Id: " id-produto(indice)
+                ", Nome: " nome-produto(indice)
+                ", Stock: " stock-produto(indice)
+           end-perform.
+           display "-----------------".
+           display "Licores com stock baixo: ".
+           perform varying indice from 1 by 1 until indice >
+                indice_produtos
+                if (descricao-produto(indice) not equal to "apagado")
+                and (tipo-produto(indice) = "l" or
+                tipo-produto(indice) = "L") and stock-produto(indice)
+                < limite-stock
+                display "Id: " id-produto(indice)
+                ", Nome: " nome-produto(indice)
+                ", Stock: " stock-produto(indice)
+           end-perform.
+           display "-----------------".
+
+       relatorio-vendas-tipo.
+           display "-----------------".
+           display "Mes inicial do periodo: ".
+           accept periodo-mes-ini.
+           display "Ano inicial do periodo: ".
+           accept periodo-ano-ini.
+           display "Mes final do periodo: ".
+           accept periodo-mes-fim.
+           display "Ano final do periodo: ".
+           accept periodo-ano-fim.
+           compute periodo-data-ini =
+              periodo-ano-ini * 100 + periodo-mes-ini.
+           compute periodo-data-fim =
+              periodo-ano-fim * 100 + periodo-mes-fim.
+           move zero to total-qt-compota.
+           move zero to total-qt-marmelada.
+           move zero to total-qt-licor.
+           perform varying indice from 1 by 1 until indice >
+                indice_faturas
+                if descricao-fatura(indice) not equal to "apagado"
+                   compute periodo-data-fatura =
+                      ano-fatura(indice) * 100 + mes-fatura(indice)
+                   if periodo-data-fatura >= periodo-data-ini and
+                      periodo-data-fatura <= periodo-data-fim
+                      perform varying y from 1 by 1 until y >
+                         n-produtos-fatura(indice)
+                         evaluate true
+                            when tipo-produto(id-produtos-fatura
+                            (indice,y)) = "c" or tipo-produto
+                            (id-produtos-fatura(indice,y)) = "C"
+                               add quantidade-produto-fatura(indice,y)
+                               to total-qt-compota
+                            when tipo-produto(id-produtos-fatura
+                            (indice,y)) = "m" or tipo-produto
+                            (id-produtos-fatura(indice,y)) = "M"
+                               add quantidade-produto-fatura(indice,y)
+                               to total-qt-marmelada
+                            when tipo-produto(id-produtos-fatura
+                            (indice,y)) = "l" or tipo-produto
+                            (id-produtos-fatura(indice,y)) = "L"
+                               add quantidade-produto-fatura(indice,y)
+                               to total-qt-licor
+                         end-evaluate
+                      end-perform
+                   end-if
+                end-if
+           end-perform.
+           display "Vendas entre " periodo-mes-ini "/" periodo-ano-ini
+              " e " periodo-mes-fim "/" periodo-ano-fim ":"
+           display "Compotas: " total-qt-compota " unidades"
+           display "Marmeladas: " total-qt-marmelada " unidades"
+           display "Licores: " total-qt-licor " unidades"
+           display "-----------------".
+
        consultar-f.
            display "-----------------".
            display "Dados das faturas: ".
@@ -607,9 +911,110 @@
                     (indice,y))
                     ", Quantidade: "quantidade-produto-fatura(indice,y)
                 end-perform
+                move valor-total-fatura(indice) to
+                audit-valor-total-edit
+                display "Valor total da fatura: "
+                        audit-valor-total-edit
                 display "-----------------"
            end-perform.
 
+       menu-consultar-faturas.
+           display "-----------------".
+           display "1 - Todas as faturas"
+           display "2 - Extrato de um cliente"
+           display "0 - Cancelar"
+           display "Quer consultar o que: "
+           accept opcao
+           display "-----------------".
+           evaluate true
+               when opcao = 1
+                   move 0 to apagados
+                   perform varying indice from 1 by 1 until indice >
+                      indice_faturas
+                      if descricao-fatura(indice) not equal to
+                      "apagado"
+                      add 1 to apagados
+                   end-perform
+                   if apagados > 0
+                      perform consultar-f
+                   else
+                      display "A tabela faturas esta vazia"
+               when opcao = 2
+                   perform extrato-cliente
+               when opcao = 0
+                   perform menu-consultar
+               when other
+                   display "opcao invalida"
+           end-evaluate.
+
+       extrato-cliente.
+           display "-----------------".
+           display "Qual e o id do cliente: ".
+           accept cliente-extrato.
+           perform until (cliente-extrato <= indice_cliente and
+                descricao-cliente(cliente-extrato) not equal to
+                "apagado")
+              display "Erro - esse cliente nao existe ou foi apagado"
+              display "Se quiseres cancelar escreve 0"
+              display "volta a introduzir outro id de cliente: "
+              accept cliente-extrato
+              if cliente-extrato equal to 0
+                 perform menu-principal
+              end-if
+           end-perform.
+           display "Extrato de " nome-cliente(cliente-extrato)
+           display "Morada: " morada-cliente(cliente-extrato)
+           display "-----------------".
+           move zero to extrato-encontrado.
+           perform varying indice from 1 by 1 until indice >
+                indice_faturas
+                if descricao-fatura(indice) not equal to "apagado"
+                and id-cliente-fatura(indice) = cliente-extrato
+                   move 1 to extrato-encontrado
+                   display "Id fatura: " id-fatura(indice)
+                   display "Data da fatura: " dia-fatura(indice) "/"
+                   mes-fatura(indice) "/" ano-fatura(indice)
+                   display "Produtos da fatura: "
+                   perform varying y from 1 by 1 until y >
+                   n-produtos-fatura(indice)
+                      display "   Nome: " nome-produto
+                      (id-produtos-fatura(indice,y))
+                      ", Quantidade: "
+                      quantidade-produto-fatura(indice,y)
+                   end-perform
+                   move valor-total-fatura(indice) to
+                   audit-valor-total-edit
+                   display "Valor total da fatura: "
+                           audit-valor-total-edit
+                   display "-----------------"
+           end-perform.
+           if extrato-encontrado = zero
+              display "Este cliente ainda nao tem faturas registadas"
+              display "-----------------"
+           end-if.
+
+       validar-nif.
+           compute nif-soma = nif-verificar-digito(1) * 9
+                             + nif-verificar-digito(2) * 8
+                             + nif-verificar-digito(3) * 7
+                             + nif-verificar-digito(4) * 6
+                             + nif-verificar-digito(5) * 5
+                             + nif-verificar-digito(6) * 4
+                             + nif-verificar-digito(7) * 3
+                             + nif-verificar-digito(8) * 2.
+           divide nif-soma by 11 giving nif-quociente
+               remainder nif-resto.
+           if nif-resto < 2
+              move 0 to nif-digito-controlo
+           else
+              compute nif-digito-controlo = 11 - nif-resto
+           end-if.
+           if nif-digito-controlo = nif-verificar-digito(9)
+              move 1 to nif-valido
+           else
+              move 0 to nif-valido
+           end-if.
+
        alterar-c.
            display "-----------------".
            display "Qual e o id do cliente que quer alterar os dados".
@@ -621,9 +1026,14 @@
               display "volta a introduzir outro id de cliente: "
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
+           string nome-cliente(procurar) " | " morada-cliente(procurar)
+              " | " telefone-cliente(procurar) " | "
+              nif-cliente(procurar)
+              delimited by size into audit-valor-antigo
+           end-string.
            display "Insira o nome do cliente: "
            accept nome-cliente(procurar)
            display "Insira a morada do cliente: "
@@ -632,6 +1042,24 @@
            accept telefone-cliente(procurar).
            display "Insira o NIF do cliente: "
            accept nif-cliente(procurar).
+           move nif-cliente(procurar) to nif-verificar.
+           perform validar-nif.
+           perform until nif-valido = 1
+              display "Erro - NIF invalido"
+              display "Volta a introduzir o NIF do cliente: "
+              accept nif-cliente(procurar)
+              move nif-cliente(procurar) to nif-verificar
+              perform validar-nif
+           end-perform.
+           string nome-cliente(procurar) " | " morada-cliente(procurar)
+              " | " telefone-cliente(procurar) " | "
+              nif-cliente(procurar)
+              delimited by size into audit-valor-novo
+           end-string.
+           move "CLIENTE" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "-----------------".
 
        alterar-p.
@@ -645,9 +1073,15 @@
               display "volta a introduzir outro id de produto"
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
+           move preco-produto(procurar) to audit-preco-edit.
+           string nome-produto(procurar) " | " tipo-produto(procurar)
+              " | " stock-produto(procurar) " | "
+              audit-preco-edit
+              delimited by size into audit-valor-antigo
+           end-string.
            display "Escreva o nome do produto: ".
            accept nome-produto(procurar).
            display "Qual e o tipo do produto(l/m/c): ".
@@ -664,6 +1098,18 @@
            end-perform.
            display "Qual e o stock do produto?: ".
            accept stock-produto(procurar).
+           display "Qual e o preco do produto?: ".
+           accept preco-produto(procurar).
+           move preco-produto(procurar) to audit-preco-edit.
+           string nome-produto(procurar) " | " tipo-produto(procurar)
+              " | " stock-produto(procurar) " | "
+              audit-preco-edit
+              delimited by size into audit-valor-novo
+           end-string.
+           move "PRODUTO" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "-----------------".
 
        alterar-f.
@@ -677,7 +1123,7 @@
               display "volta a introduzir outro id da fatura"
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
            perform varying y from 1 by 1 until y >
@@ -686,6 +1132,12 @@
                 stock-produto(id-produtos-fatura(indice,y)) +
                 quantidade-produto-fatura(indice,y)
            end-perform.
+           move valor-total-fatura(procurar) to audit-valor-total-edit.
+           string dia-fatura(procurar) "/" mes-fatura(procurar) "/"
+              ano-fatura(procurar) " | cliente " id-cliente-fatura
+              (procurar) " | total " audit-valor-total-edit
+              delimited by size into audit-valor-antigo
+           end-string.
            display "Escreva o dia da fatura: ".
            accept dia-fatura(procurar).
            display "Escreva o mes da fatura: ".
@@ -702,20 +1154,21 @@
               display "Qual e o cliente da fatura? "
               accept id-cliente-fatura(procurar)
               if id-cliente-fatura(procurar) equal to 0
-                perform menu
+                perform menu-principal
            end-perform.
            display "Quantos produtos a fatura tem: ".
            accept quant_produtos.
-           perform until (quant_produtos >= 1 and quant_produtos <= 5)
-              display "Erro - Quantidade de produtos invalida(1-5)."
+           perform until (quant_produtos >= 1 and quant_produtos <= 20)
+              display "Erro - Quantidade de produtos invalida(1-20)."
               display "Envia 0 para cancelar a introducao da fatura"
               display "Volta a introduzir a quantidade de produtos que"
     -        " fatura vai ter:"
               accept quant_produtos
               if quant_produtos equal to 0
-                perform menu
+                perform menu-principal
            end-perform.
            move quant_produtos to n-produtos-fatura(procurar).
+           move zero to valor-total-fatura(procurar).
            perform varying x from 1 by 1 until x > quant_produtos
               display "Qual e o id do produto?: "
               accept id-produtos-fatura(procurar,x)
@@ -727,7 +1180,7 @@
                  display "Qual e o id do produto?:"
                  accept id-produtos-fatura(procurar,x)
                  if id-produtos-fatura(procurar,x) equal to 0
-                    perform menu
+                    perform menu-principal
               end-perform
               display "Qual e a quantidade do produto): "
               accept quantidade-produto-fatura(procurar,x)
@@ -742,13 +1195,27 @@
                  accept quantidade-produto-fatura(procurar,x)
                  if quantidade-produto-fatura(procurar,x)
                     equal to 0
-                    perform menu
+                    perform menu-principal
               end-perform
               compute stock-produto(id-produtos-fatura
               (procurar,x)) = stock-produto(id-produtos-fatura
               (procurar,x)) - quantidade-produto-fatura
               (procurar,x)
+              compute valor-total-fatura(procurar) =
+              valor-total-fatura(procurar) +
+              (preco-produto(id-produtos-fatura(procurar,x)) *
+              quantidade-produto-fatura(procurar,x))
            end-perform.
+           move valor-total-fatura(procurar) to audit-valor-total-edit.
+           string dia-fatura(procurar) "/" mes-fatura(procurar) "/"
+              ano-fatura(procurar) " | cliente " id-cliente-fatura
+              (procurar) " | total " audit-valor-total-edit
+              delimited by size into audit-valor-novo
+           end-string.
+           move "FATURA" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "-----------------".
 
        eliminar-c.
@@ -763,10 +1230,16 @@
               display "volta a introduzir outro id de cliente"
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
+           move descricao-cliente(procurar) to audit-valor-antigo.
            move "apagado" to descricao-cliente(procurar).
+           move descricao-cliente(procurar) to audit-valor-novo.
+           move "CLIENTE" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "Cliente apagado com sucesso"
            display "-----------------".
 
@@ -782,10 +1255,16 @@
               display "volta a introduzir outro id do produto"
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
+           move descricao-produto(procurar) to audit-valor-antigo.
            move "apagado" to descricao-produto(procurar).
+           move descricao-produto(procurar) to audit-valor-novo.
+           move "PRODUTO" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "Produto apagado com sucesso"
            display "-----------------".
 
@@ -800,7 +1279,7 @@
               display "volta a introduzir outro id da fatura"
               accept procurar
               if procurar equal to 0
-                 perform menu
+                 perform menu-principal
               end-if
            END-PERFORM.
            perform varying y from 1 by 1 until y >
@@ -809,7 +1288,13 @@
                 stock-produto(id-produtos-fatura(indice,y)) +
                 quantidade-produto-fatura(indice,y)
            end-perform.
+           move descricao-fatura(procurar) to audit-valor-antigo.
            move "apagado" to descricao-fatura(procurar)
+           move descricao-fatura(procurar) to audit-valor-novo.
+           move "FATURA" to audit-tabela.
+           move procurar to audit-id.
+           move 1 to dados-alterados.
+           perform registar-auditoria.
            display "Fatura apagada com sucesso"
            display "-----------------".
 
@@ -868,6 +1353,63 @@
            end-perform.
            display "-----------------".
 
+       registar-auditoria.
+           open extend arquivo-auditoria.
+           move audit-tabela to registo-auditoria-tabela.
+           move audit-id to registo-auditoria-id.
+           move operador-atual to registo-auditoria-operador.
+           move function current-date(1:8) to registo-auditoria-data.
+           move function current-date(9:8) to registo-auditoria-hora.
+           move audit-valor-antigo to registo-auditoria-valor-antigo.
+           move audit-valor-novo to registo-auditoria-valor-novo.
+           write registo-auditoria.
+           close arquivo-auditoria.
+
+       copiar-backups-dados.
+           move function current-date(1:8) to backup-sufixo.
+           string "clientes_" backup-sufixo ".dat.bak"
+              delimited by size into backup-nome-destino
+           end-string.
+           call "CBL_COPY_FILE" using "clientes.dat"
+              backup-nome-destino returning backup-retorno.
+           if backup-retorno not = 0
+              display "Aviso - falhou o backup de clientes.dat"
+           end-if.
+           string "produtos_" backup-sufixo ".dat.bak"
+              delimited by size into backup-nome-destino
+           end-string.
+           call "CBL_COPY_FILE" using "produtos.dat"
+              backup-nome-destino returning backup-retorno.
+           if backup-retorno not = 0
+              display "Aviso - falhou o backup de produtos.dat"
+           end-if.
+           string "faturas_" backup-sufixo ".dat.bak"
+              delimited by size into backup-nome-destino
+           end-string.
+           call "CBL_COPY_FILE" using "faturas.dat"
+              backup-nome-destino returning backup-retorno.
+           if backup-retorno not = 0
+              display "Aviso - falhou o backup de faturas.dat"
+           end-if.
+           string "produto-fatura_" backup-sufixo ".dat.bak"
+              delimited by size into backup-nome-destino
+           end-string.
+           call "CBL_COPY_FILE" using "produto-fatura.dat"
+              backup-nome-destino returning backup-retorno.
+           if backup-retorno not = 0
+              display "Aviso - falhou o backup de produto-fatura.dat"
+           end-if.
+           display "Backup dos ficheiros de dados concluido.".
+
+       auto-guardar-dados.
+           display "A guardar os dados automaticamente...".
+           perform copiar-backups-dados.
+           perform salvar-cliente.
+           perform salvar-produto.
+           perform salvar-fatura.
+           display "Dados guardados automaticamente.".
+           display "-----------------".
+
        salvar-dados.
            display "Ao realizar esta opcao os dados contidos nos "
            "ficheiros serao apagados. Queres mesmo realizar esta opcao?"
@@ -882,10 +1424,7 @@
               accept opcao_continuar
            end-perform.
            if sim then
-              delete arquivo-cliente.
-              delete arquivo-fatura.
-              delete arquivo-produto.
-              delete arquivo-produto-fatura.
+              perform copiar-backups-dados.
               display "Salvando clientes...".
               perform salvar-cliente.
               display "Clientes salvos com sucesso".
@@ -898,7 +1437,8 @@
               display "Todos os dados foram salvos.".
               display "-----------------".
 
-       ler-dados.    
+       ler-dados.
+           move 1 to dados-alterados.
            display "Carregando os clientes...".
            perform ler-clientes.
            display "Clientes carregados com sucesso".
@@ -914,63 +1454,77 @@
            display "-----------------".
 
        salvar-cliente.
-           open extend arquivo-cliente.
+           open output arquivo-cliente.
            perform varying indice from 1 by 1 until indice >
                 indice_cliente
                 move id-cliente(indice) to registo-cliente-id
-                move nome-cliente(indice) to registo-cliente-nome 
+                move nome-cliente(indice) to registo-cliente-nome
                 move  morada-cliente(indice) to registo-cliente-morada
-                move telefone-cliente(indice) to 
-                registo-cliente-telefone 
+                move telefone-cliente(indice) to
+                registo-cliente-telefone
                 move nif-cliente(indice) to registo-cliente-nif
-                move descricao-cliente(indice) to 
+                move descricao-cliente(indice) to
                 registo-cliente-descricao
                 write registo-cliente
+                    invalid key
+                    display "Erro ao gravar o cliente "
+                            id-cliente(indice)
            end-perform.
            close arquivo-cliente.
 
        salvar-produto.
-           open extend arquivo-produto.
+           open output arquivo-produto.
            perform varying indice from 1 by 1 until indice >
                 indice_produtos
                 move id-produto(indice) to registo-produto-id
                 move nome-produto(indice) to registo-produto-nome
-                move tipo-produto(indice) to registo-produto-tipo 
-                move stock-produto(indice) to registo-produto-stock 
-                move descricao-produto(indice) to 
+                move tipo-produto(indice) to registo-produto-tipo
+                move stock-produto(indice) to registo-produto-stock
+                move preco-produto(indice) to registo-produto-preco
+                move descricao-produto(indice) to
                 registo-produto-descricao
                 write registo-produto
+                    invalid key
+                    display "Erro ao gravar o produto "
+                            id-produto(indice)
            end-perform.
            close arquivo-produto.
 
        salvar-fatura.
-           open extend arquivo-fatura.
+           open output arquivo-fatura.
+           open output arquivo-produto-fatura.
            perform varying indice from 1 by 1 until indice >
                 indice_faturas
                 move id-fatura(indice) to registo-fatura-id
                 move dia-fatura(indice) to registo-fatura-dia
                 move mes-fatura(indice) to registo-fatura-mes
                 move ano-fatura(indice) to registo-fatura-ano
-                move id-cliente-fatura(indice) to 
-                registo-fatura-id-cliente 
-                move n-produtos-fatura(indice) to 
+                move id-cliente-fatura(indice) to
+                registo-fatura-id-cliente
+                move n-produtos-fatura(indice) to
                 registo-fatura-n-produtos
-                open extend arquivo-produto-fatura
+                move valor-total-fatura(indice) to
+                registo-fatura-valor-total
                 perform varying y from 1 by 1 until y >
                 n-produtos-fatura(indice)
                     move id-fatura(indice) to registo-produto-fatura-id
-                    move y to registo-produto-fatura-id-id 
-                    move id-produtos-fatura(indice,y) to 
+                    move y to registo-produto-fatura-id-id
+                    move id-produtos-fatura(indice,y) to
                     registo-produto-fatura-id-prod
-                    move quantidade-produto-fatura(indice,y) to 
+                    move quantidade-produto-fatura(indice,y) to
                     registo-produto-fatura-qt-prod
                     write registo-produto-fatura
+                        invalid key
+                        display "Erro ao gravar a linha " y
+                                " da fatura " id-fatura(indice)
                 end-perform
-                close arquivo-produto-fatura
-                move descricao-fatura(indice) to 
+                move descricao-fatura(indice) to
                 registo-fatura-descricao
                 write registo-fatura
+                    invalid key
+                    display "Erro ao gravar a fatura " id-fatura(indice)
            end-perform.
+           close arquivo-produto-fatura.
            close arquivo-fatura.
 
        ler-clientes.
@@ -983,7 +1537,8 @@
            close arquivo-cliente.
 
        leia-proximo-cliente.
-           read arquivo-cliente record at end move "s" to final-arquivo.
+           read arquivo-cliente next record at end move "s" to
+           final-arquivo.
 
        exiba-cliente.
            perform guardar-cliente.
@@ -1009,7 +1564,8 @@
            close arquivo-produto.
 
        leia-proximo-produto.
-           read arquivo-produto record at end move "s" to final-arquivo.
+           read arquivo-produto next record at end move "s" to
+           final-arquivo.
 
        exiba-produto.
            perform guardar-produto.
@@ -1022,6 +1578,7 @@
            move registo-produto-nome to nome-produto(y).
            move registo-produto-tipo to tipo-produto(y).
            move registo-produto-stock to stock-produto(y).
+           move registo-produto-preco to preco-produto(y).
            move registo-produto-descricao to descricao-produto(y).
 
        ler-faturas.
@@ -1034,7 +1591,8 @@
            close arquivo-fatura.
 
        leia-proxima-fatura.
-           read arquivo-fatura record at end move "s" to final-arquivo.
+           read arquivo-fatura next record at end move "s" to
+           final-arquivo.
 
        exiba-fatura.
            perform guardar-fatura.
@@ -1049,6 +1607,7 @@
            move registo-fatura-ano to ano-fatura(y).
            move registo-fatura-id-cliente to id-cliente-fatura(y).
            move registo-fatura-n-produtos to n-produtos-fatura(y).
+           move registo-fatura-valor-total to valor-total-fatura(y).
            move registo-fatura-descricao to descricao-fatura(y).
 
        ler-produtos-faturas.
@@ -1061,7 +1620,7 @@
            close arquivo-produto-fatura.
 
        leia-proximo-produto-fatura.
-           read arquivo-produto-fatura record at end move "s" to 
+           read arquivo-produto-fatura next record at end move "s" to 
            final-arquivo.
 
        exiba-produto-fatura.
